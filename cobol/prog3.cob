@@ -0,0 +1,168 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG3.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-CODIGO
+               FILE STATUS IS FS-CLIENTES-STAT.
+           SELECT TRANCLI  ASSIGN TO UT-S-TRANCLI.
+           SELECT RELMANUT ASSIGN TO UT-S-RELMANUT.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS
+            DATA   RECORD IS REG-CLIENTES.
+           COPY CLIREG.
+
+       FD   TRANCLI
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 81 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-TRANCLI.
+       01   REG-TRANCLI.
+            05 TRA-TIPO      PIC X(01).
+                88 TRA-INCLUSAO   VALUE 'I'.
+                88 TRA-ALTERACAO  VALUE 'A'.
+                88 TRA-EXCLUSAO   VALUE 'E'.
+            05 TRA-CODIGO    PIC 9(05).
+            05 TRA-NOME      PIC X(30).
+            05 TRA-EMAIL     PIC X(35).
+            05 TRA-TELEFONE  PIC X(10).
+
+       FD   RELMANUT
+            LABEL RECORDS ARE OMITTED
+            RECORD CONTAINS 132 CHARACTERS
+            DATA   RECORD IS REG-RELMANUT.
+       01   REG-RELMANUT     PIC X(132).
+
+       WORKING-STORAGE                 SECTION.
+       01  FS-TRANCLI        PIC X VALUE 'N'.
+       01  FS-CLIENTES-STAT  PIC X(02) VALUE '00'.
+       01  WRK-LIDAS         PIC 9(05)  VALUE 0.
+       01  WRK-INCLUIDAS     PIC 9(05)  VALUE 0.
+       01  WRK-ALTERADAS     PIC 9(05)  VALUE 0.
+       01  WRK-EXCLUIDAS     PIC 9(05)  VALUE 0.
+       01  WRK-REJEITADAS    PIC 9(05)  VALUE 0.
+
+       01  LIN-MANUT.
+           05 MAN-TIPO        PIC X(13).
+           05 MAN-CODIGO      PIC 9(05).
+           05 FILLER         PIC X(02) VALUE SPACE.
+           05 MAN-SITUACAO    PIC X(25).
+
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
+            PERFORM 0200-PROCESSAR UNTIL FS-TRANCLI = 'F'.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+       0100-INICIAR.
+            OPEN I-O CLIENTES.
+            IF FS-CLIENTES-STAT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CLIENTES - STATUS '
+                       FS-CLIENTES-STAT
+               MOVE 'F' TO FS-TRANCLI
+            END-IF.
+            OPEN INPUT TRANCLI.
+            OPEN OUTPUT RELMANUT.
+            IF FS-TRANCLI NOT = 'F'
+               READ TRANCLI AT END
+                            MOVE 'F' TO FS-TRANCLI
+               END-READ
+            END-IF.
+
+       0200-PROCESSAR.
+            ADD 1 TO WRK-LIDAS
+            EVALUATE TRUE
+               WHEN TRA-INCLUSAO
+                    PERFORM 0210-INCLUIR
+               WHEN TRA-ALTERACAO
+                    PERFORM 0220-ALTERAR
+               WHEN TRA-EXCLUSAO
+                    PERFORM 0230-EXCLUIR
+               WHEN OTHER
+                    MOVE 'TIPO INVALIDO' TO MAN-TIPO
+                    MOVE TRA-CODIGO      TO MAN-CODIGO
+                    MOVE 'TRANSACAO REJEITADA'     TO MAN-SITUACAO
+                    WRITE REG-RELMANUT FROM LIN-MANUT
+                          AFTER ADVANCING 1 LINE
+                    ADD 1 TO WRK-REJEITADAS
+            END-EVALUATE.
+            READ TRANCLI AT END
+                         MOVE 'F' TO FS-TRANCLI.
+
+       0210-INCLUIR.
+            MOVE TRA-CODIGO    TO REG-CODIGO.
+            MOVE TRA-NOME      TO REG-NOME.
+            MOVE TRA-EMAIL     TO REG-EMAIL.
+            MOVE TRA-TELEFONE  TO REG-TELEFONE.
+            WRITE REG-CLIENTES
+                  INVALID KEY
+                     MOVE 'INCLUSAO'  TO MAN-TIPO
+                     MOVE TRA-CODIGO  TO MAN-CODIGO
+                     MOVE 'CODIGO JA EXISTE'    TO MAN-SITUACAO
+                     ADD 1 TO WRK-REJEITADAS
+                  NOT INVALID KEY
+                     MOVE 'INCLUSAO'  TO MAN-TIPO
+                     MOVE TRA-CODIGO  TO MAN-CODIGO
+                     MOVE 'INCLUIDO COM SUCESSO' TO MAN-SITUACAO
+                     ADD 1 TO WRK-INCLUIDAS
+            END-WRITE.
+            WRITE REG-RELMANUT FROM LIN-MANUT
+                  AFTER ADVANCING 1 LINE.
+
+       0220-ALTERAR.
+            MOVE TRA-CODIGO TO REG-CODIGO.
+            READ CLIENTES
+                 INVALID KEY
+                    MOVE 'ALTERACAO' TO MAN-TIPO
+                    MOVE TRA-CODIGO  TO MAN-CODIGO
+                    MOVE 'CODIGO NAO ENCONTRADO'  TO MAN-SITUACAO
+                    ADD 1 TO WRK-REJEITADAS
+                 NOT INVALID KEY
+                    MOVE TRA-NOME     TO REG-NOME
+                    MOVE TRA-EMAIL    TO REG-EMAIL
+                    MOVE TRA-TELEFONE TO REG-TELEFONE
+                    REWRITE REG-CLIENTES
+                    MOVE 'ALTERACAO' TO MAN-TIPO
+                    MOVE TRA-CODIGO  TO MAN-CODIGO
+                    MOVE 'ALTERADO COM SUCESSO' TO MAN-SITUACAO
+                    ADD 1 TO WRK-ALTERADAS
+            END-READ.
+            WRITE REG-RELMANUT FROM LIN-MANUT
+                  AFTER ADVANCING 1 LINE.
+
+       0230-EXCLUIR.
+            MOVE TRA-CODIGO TO REG-CODIGO.
+            DELETE CLIENTES
+                 INVALID KEY
+                    MOVE 'EXCLUSAO' TO MAN-TIPO
+                    MOVE TRA-CODIGO TO MAN-CODIGO
+                    MOVE 'CODIGO NAO ENCONTRADO'  TO MAN-SITUACAO
+                    ADD 1 TO WRK-REJEITADAS
+                 NOT INVALID KEY
+                    MOVE 'EXCLUSAO' TO MAN-TIPO
+                    MOVE TRA-CODIGO TO MAN-CODIGO
+                    MOVE 'EXCLUIDO COM SUCESSO'  TO MAN-SITUACAO
+                    ADD 1 TO WRK-EXCLUIDAS
+            END-DELETE.
+            WRITE REG-RELMANUT FROM LIN-MANUT
+                  AFTER ADVANCING 1 LINE.
+
+       0300-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE TRANCLI.
+            CLOSE RELMANUT.
+            DISPLAY 'TRANSACOES LIDAS..... ' WRK-LIDAS.
+            DISPLAY 'INCLUSOES EFETIVADAS.. ' WRK-INCLUIDAS.
+            DISPLAY 'ALTERACOES EFETIVADAS. ' WRK-ALTERADAS.
+            DISPLAY 'EXCLUSOES EFETIVADAS.. ' WRK-EXCLUIDAS.
+            DISPLAY 'TRANSACOES REJEITADAS. ' WRK-REJEITADAS.
