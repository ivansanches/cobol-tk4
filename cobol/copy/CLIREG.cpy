@@ -0,0 +1,6 @@
+      *    LAYOUT DO REGISTRO DE CLIENTES (ARQUIVO CLIENTES)
+       01   REG-CLIENTES.
+            05 REG-CODIGO   PIC 9(05).
+            05 REG-NOME     PIC X(30).
+            05 REG-EMAIL    PIC X(35).
+            05 REG-TELEFONE PIC X(10).
