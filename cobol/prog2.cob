@@ -1,52 +1,542 @@
-       IDENTIFICATION                  DIVISION.           
-       PROGRAM-ID. PROG2.                                  
-       ENVIRONMENT                     DIVISION.           
-       CONFIGURATION                   SECTION.            
-       SPECIAL-NAMES.                                      
-           DECIMAL-POINT IS COMMA.                         
-       INPUT-OUTPUT                     SECTION.           
-       FILE-CONTROL.                                       
-           SELECT CLIENTES ASSIGN TO UT-S-CLIENTES.        
-       DATA                            DIVISION.           
-       FILE                            SECTION.            
-       FD   CLIENTES                                       
-            LABEL RECORDS ARE STANDARD                     
-            RECORD CONTAINS 80 CHARACTERS                  
-            BLOCK  CONTAINS 0 RECORDS                      
-            DATA   RECORD IS CLIENTES.                     
-       01   REG-CLIENTES.                                  
-            05 REG-CODIGO   PIC 9(05).                     
-            05 REG-NOME     PIC X(30).                     
-            05 REG-EMAIL    PIC X(35).                     
-            05 REG-TELEFONE PIC X(10).                     
-                                                           
-       WORKING-STORAGE                 SECTION.            
-       01  FS-CLIENTES      PIC X VALUE 'N'.               
-       01  WRK-LIDOS        PIC 9(05)  VALUE 0.            
-       PROCEDURE                        DIVISION.          
-       0001-PRINCIPAL.                                     
-            PERFORM 0100-INICIAR.                          
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID. PROG2.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO UT-S-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-CODIGO
+               FILE STATUS IS WRK-FS-CLIENTES.
+           SELECT ORDCLI    ASSIGN TO UT-S-ORDCLI.
+           SELECT WRKORD    ASSIGN TO UT-S-WRKORD.
+           SELECT RELATORIO ASSIGN TO UT-S-RELATOR.
+           SELECT EXCECOES  ASSIGN TO UT-S-EXCECAO.
+           SELECT ATIVOS    ASSIGN TO UT-S-ATIVOS.
+           SELECT PENDENTES ASSIGN TO UT-S-PENDEN.
+           SELECT MKTEXTR   ASSIGN TO UT-S-MKTEXT.
+           SELECT AUDITCLI  ASSIGN TO UT-S-AUDIT.
+           SELECT CTRLCLI   ASSIGN TO UT-S-CTRLCLI
+               FILE STATUS IS WRK-FS-CTRLCLI.
+           SELECT CKPTCLI   ASSIGN TO UT-S-CKPTCLI
+               FILE STATUS IS WRK-FS-CKPTCLI.
+           SELECT PARMCLI   ASSIGN TO UT-S-PARMCLI
+               FILE STATUS IS WRK-FS-PARMCLI.
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD   CLIENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS
+            DATA   RECORD IS REG-CLIENTES.
+           COPY CLIREG.
+
+       SD   ORDCLI
+            RECORD CONTAINS 80 CHARACTERS
+            DATA   RECORD IS REG-ORDCLI.
+           COPY CLIREG REPLACING ==REG-CLIENTES== BY ==REG-ORDCLI==
+                                 ==REG-CODIGO==   BY ==SRT-CODIGO==
+                                 ==REG-NOME==     BY ==SRT-NOME==
+                                 ==REG-EMAIL==    BY ==SRT-EMAIL==
+                                 ==REG-TELEFONE== BY ==SRT-TELEFONE==.
+
+       FD   WRKORD
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-WRKORD.
+           COPY CLIREG REPLACING ==REG-CLIENTES== BY ==REG-WRKORD==
+                                 ==REG-CODIGO==   BY ==WOR-CODIGO==
+                                 ==REG-NOME==     BY ==WOR-NOME==
+                                 ==REG-EMAIL==    BY ==WOR-EMAIL==
+                                 ==REG-TELEFONE== BY ==WOR-TELEFONE==.
+
+       FD   RELATORIO
+            LABEL RECORDS ARE OMITTED
+            RECORD CONTAINS 132 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-RELATORIO.
+       01   REG-RELATORIO   PIC X(132).
+
+       FD   EXCECOES
+            LABEL RECORDS ARE OMITTED
+            RECORD CONTAINS 132 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-EXCECAO.
+       01   REG-EXCECAO     PIC X(132).
+
+       FD   ATIVOS
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-ATIVOS.
+           COPY CLIREG REPLACING ==REG-CLIENTES== BY ==REG-ATIVOS==
+                                 ==REG-CODIGO==   BY ==ATV-CODIGO==
+                                 ==REG-NOME==     BY ==ATV-NOME==
+                                 ==REG-EMAIL==    BY ==ATV-EMAIL==
+                                 ==REG-TELEFONE== BY ==ATV-TELEFONE==.
+
+       FD   PENDENTES
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-PENDENTES.
+           COPY CLIREG REPLACING ==REG-CLIENTES== BY ==REG-PENDENTES==
+                                 ==REG-CODIGO==   BY ==PEN-CODIGO==
+                                 ==REG-NOME==     BY ==PEN-NOME==
+                                 ==REG-EMAIL==    BY ==PEN-EMAIL==
+                                 ==REG-TELEFONE== BY ==PEN-TELEFONE==.
+
+       FD   CTRLCLI
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 05 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-CTRLCLI.
+       01   REG-CTRLCLI.
+            05 CTR-QTD-ESPERADA PIC 9(05).
+
+       FD   CKPTCLI
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 10 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-CKPTCLI.
+       01   REG-CKPTCLI.
+            05 CKPT-ULT-CODIGO  PIC 9(05).
+            05 CKPT-QTD-LIDOS   PIC 9(05).
+
+       FD   PARMCLI
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 01 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-PARMCLI.
+       01   REG-PARMCLI.
+            05 PRM-MODO-EXECUCAO PIC X(01).
+                88 PRM-MODO-SEQUENCIAL VALUE 'S'.
+                88 PRM-MODO-ALFABETICO VALUE 'A'.
+
+       FD   MKTEXTR
+            LABEL RECORDS ARE OMITTED
+            RECORD CONTAINS 80 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-MKTEXTR.
+       01   REG-MKTEXTR     PIC X(80).
+
+       FD   AUDITCLI
+            LABEL RECORDS ARE OMITTED
+            RECORD CONTAINS 25 CHARACTERS
+            BLOCK  CONTAINS 0 RECORDS
+            DATA   RECORD IS REG-AUDITCLI.
+       01   REG-AUDITCLI.
+            05 AUD-DATA            PIC X(10).
+            05 AUD-HORA            PIC X(08).
+            05 AUD-QTD-LIDOS       PIC 9(05).
+            05 AUD-STATUS-CLIENTES PIC X(02).
+
+       WORKING-STORAGE                 SECTION.
+       01  FS-CLIENTES      PIC X VALUE 'N'.
+       01  WRK-FS-CLIENTES  PIC X(02)  VALUE '00'.
+       01  WRK-LIDOS        PIC 9(05)  VALUE 0.
+       01  WRK-REJEITADOS   PIC 9(05)  VALUE 0.
+       01  WRK-QTD-ESPERADA PIC 9(05)  VALUE 0.
+       01  WRK-CTRLE-OK     PIC X(01)  VALUE 'N'.
+           88 CTRLE-LIDO               VALUE 'S'.
+       01  WRK-FS-CTRLCLI   PIC X(02)  VALUE '00'.
+
+       01  WRK-MODO-EXECUCAO PIC X(01) VALUE 'S'.
+           88 MODO-SEQUENCIAL          VALUE 'S'.
+           88 MODO-ALFABETICO          VALUE 'A'.
+       01  WRK-FS-PARMCLI    PIC X(02) VALUE '00'.
+
+       01  WRK-REG-ATUAL.
+           05 ATU-CODIGO       PIC 9(05).
+           05 ATU-NOME         PIC X(30).
+           05 ATU-EMAIL        PIC X(35).
+           05 ATU-TELEFONE     PIC X(10).
+       01  WRK-ULT-CODIGO      PIC 9(05) VALUE 0.
+
+       01  WRK-FS-CKPTCLI   PIC X(02)  VALUE '00'.
+       01  WRK-INTERVALO-CKPT PIC 9(05) VALUE 00100.
+       01  WRK-QUOCIENTE-CKPT PIC 9(05) VALUE 0.
+       01  WRK-RESTO-CKPT     PIC 9(05) VALUE 0.
+       01  WRK-REINICIO-OK    PIC X(01) VALUE 'N'.
+           88 REINICIO-COMPLETO         VALUE 'S'.
+
+       01  WRK-REG-VALIDO   PIC X(01)  VALUE 'S'.
+           88 REG-VALIDO               VALUE 'S'.
+           88 REG-INVALIDO             VALUE 'N'.
+       01  WRK-CONT-ARROBA  PIC 9(03)  VALUE 0.
+       01  WRK-CAMPO-TRIM   PIC X(40)  VALUE SPACE.
+       01  WRK-TAM-TRIM     PIC 9(02)  VALUE 0.
+       01  WRK-PONTEIRO-MKT PIC 9(03)  VALUE 0.
+
+       01  WRK-MAX-LINHAS   PIC 9(03)  VALUE 050.
+       01  WRK-LINHAS-PAG   PIC 9(03)  VALUE 0.
+       01  WRK-PAGINA       PIC 9(05)  VALUE 0.
+
+       01  WRK-DATA-SISTEMA.
+           05 WRK-DATA-AAAA PIC 9(04).
+           05 WRK-DATA-MM   PIC 9(02).
+           05 WRK-DATA-DD   PIC 9(02).
+       01  WRK-DATA-RELATORIO PIC X(10).
+
+       01  WRK-HORA-SISTEMA.
+           05 WRK-HORA-HH   PIC 9(02).
+           05 WRK-HORA-MM   PIC 9(02).
+           05 WRK-HORA-SS   PIC 9(02).
+           05 WRK-HORA-CENT PIC 9(02).
+       01  WRK-HORA-AUDITORIA PIC X(08).
+
+       01  LIN-TITULO.
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 FILLER          PIC X(40) VALUE
+              'RELATORIO DE CLIENTES'.
+           05 FILLER          PIC X(08) VALUE 'DATA: '.
+           05 LIN-TIT-DATA     PIC X(10).
+           05 FILLER          PIC X(08) VALUE 'PAGINA: '.
+           05 LIN-TIT-PAGINA   PIC ZZZZ9.
+
+       01  LIN-CABECALHO.
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 FILLER          PIC X(08) VALUE 'CODIGO'.
+           05 FILLER          PIC X(31) VALUE 'NOME'.
+           05 FILLER          PIC X(36) VALUE 'EMAIL'.
+           05 FILLER          PIC X(10) VALUE 'TELEFONE'.
+
+       01  LIN-DETALHE.
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 DET-CODIGO       PIC 9(05).
+           05 FILLER          PIC X(03) VALUE SPACE.
+           05 DET-NOME         PIC X(30).
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 DET-EMAIL        PIC X(35).
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 DET-TELEFONE     PIC X(10).
+
+       01  LIN-EXCECAO.
+           05 EXC-CODIGO       PIC 9(05).
+           05 FILLER          PIC X(03) VALUE SPACE.
+           05 EXC-NOME         PIC X(30).
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 EXC-EMAIL        PIC X(35).
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 EXC-TELEFONE     PIC X(10).
+           05 FILLER          PIC X(02) VALUE SPACE.
+           05 EXC-MOTIVO       PIC X(45).
+
+       PROCEDURE                        DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 0100-INICIAR.
             PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES = 'F'.
-            PERFORM 0300-FINALIZAR.                        
-            GOBACK.                                        
-                                                           
-       0100-INICIAR.                                       
-           OPEN INPUT CLIENTES.                            
-            READ CLIENTES AT END                           
-                          MOVE 'F' TO FS-CLIENTES.         
-              IF FS-CLIENTES = 'F'                         
-                 DISPLAY 'NENHUM REGISTRO NO ARQUIVO'.         
-                                                                 
-       0200-PROCESSAR.                                      
-                 DISPLAY 'CODIGO....' REG-CODIGO            
-                 DISPLAY 'NOME......' REG-NOME              
-                 DISPLAY 'EMAIL.....' REG-EMAIL.            
-                 DISPLAY 'TELEFONE..' REG-TELEFONE.         
-                 DISPLAY '------------------------------'.  
-                 ADD 1 TO WRK-LIDOS.                        
-            READ CLIENTES AT END                            
-                          MOVE 'F' TO FS-CLIENTES.          
-                                                            
-       0300-FINALIZAR.                                      
-            CLOSE CLIENTES.                                 
-            DISPLAY 'REGISTROS LIDOS... ' WRK-LIDOS.        
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+       0100-INICIAR.
+           PERFORM 0105-LER-PARAMETROS.
+           OPEN OUTPUT RELATORIO.
+           OPEN OUTPUT EXCECOES.
+           OPEN OUTPUT ATIVOS.
+           OPEN OUTPUT PENDENTES.
+           OPEN OUTPUT MKTEXTR.
+           IF MODO-ALFABETICO
+              PERFORM 0107-ORDENAR-CLIENTES
+              OPEN INPUT WRKORD
+           ELSE
+              OPEN INPUT CLIENTES
+              IF WRK-FS-CLIENTES NOT = '00'
+                 DISPLAY 'ERRO AO ABRIR CLIENTES - STATUS '
+                         WRK-FS-CLIENTES
+                 MOVE 'F' TO FS-CLIENTES
+              ELSE
+                 PERFORM 0120-VERIFICAR-REINICIO
+              END-IF
+           END-IF.
+           PERFORM 0110-LER-CONTROLE.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WRK-DATA-DD   '/'
+                  WRK-DATA-MM   '/'
+                  WRK-DATA-AAAA
+                  DELIMITED BY SIZE INTO WRK-DATA-RELATORIO.
+           IF FS-CLIENTES NOT = 'F'
+              PERFORM 0130-LER-PROXIMO
+           END-IF.
+           IF FS-CLIENTES = 'F' AND NOT REINICIO-COMPLETO
+                           AND WRK-FS-CLIENTES = '00'
+              DISPLAY 'NENHUM REGISTRO NO ARQUIVO'
+           END-IF.
+
+       0105-LER-PARAMETROS.
+            MOVE 'S' TO WRK-MODO-EXECUCAO.
+            OPEN INPUT PARMCLI.
+            IF WRK-FS-PARMCLI = '00'
+               READ PARMCLI
+                    NOT AT END
+                       MOVE PRM-MODO-EXECUCAO TO WRK-MODO-EXECUCAO
+               END-READ
+               CLOSE PARMCLI
+            ELSE
+               CLOSE PARMCLI
+            END-IF.
+            IF NOT MODO-ALFABETICO
+               MOVE 'S' TO WRK-MODO-EXECUCAO
+            END-IF.
+
+       0107-ORDENAR-CLIENTES.
+            SORT ORDCLI ON ASCENDING KEY SRT-NOME
+                 USING CLIENTES
+                 GIVING WRKORD.
+
+       0110-LER-CONTROLE.
+            OPEN INPUT CTRLCLI.
+            IF WRK-FS-CTRLCLI = '00'
+               READ CTRLCLI
+                    AT END
+                       DISPLAY 'ARQUIVO DE CONTROLE VAZIO'
+                    NOT AT END
+                       MOVE CTR-QTD-ESPERADA TO WRK-QTD-ESPERADA
+                       SET CTRLE-LIDO TO TRUE
+               END-READ
+               CLOSE CTRLCLI
+            ELSE
+               DISPLAY 'ARQUIVO DE CONTROLE AUSENTE'
+               CLOSE CTRLCLI
+            END-IF.
+
+       0120-VERIFICAR-REINICIO.
+            OPEN INPUT CKPTCLI.
+            IF WRK-FS-CKPTCLI = '00'
+               READ CKPTCLI
+                    NOT AT END
+                       MOVE CKPT-QTD-LIDOS  TO WRK-LIDOS
+                       MOVE CKPT-ULT-CODIGO TO WRK-ULT-CODIGO
+                       MOVE CKPT-ULT-CODIGO TO REG-CODIGO
+                       START CLIENTES KEY IS GREATER THAN REG-CODIGO
+                             INVALID KEY
+                                DISPLAY
+                                   'REINICIO: ARQUIVO JA PROCESSADO'
+                                MOVE 'F' TO FS-CLIENTES
+                                SET REINICIO-COMPLETO TO TRUE
+                             NOT INVALID KEY
+                                DISPLAY
+                                   'REINICIO A PARTIR DO CODIGO '
+                                   CKPT-ULT-CODIGO
+                       END-START
+               END-READ
+               CLOSE CKPTCLI
+            ELSE
+               CLOSE CKPTCLI
+            END-IF.
+
+       0130-LER-PROXIMO.
+            EVALUATE TRUE
+               WHEN MODO-ALFABETICO
+                    READ WRKORD
+                         AT END
+                            MOVE 'F' TO FS-CLIENTES
+                         NOT AT END
+                            MOVE WOR-CODIGO   TO ATU-CODIGO
+                            MOVE WOR-NOME     TO ATU-NOME
+                            MOVE WOR-EMAIL    TO ATU-EMAIL
+                            MOVE WOR-TELEFONE TO ATU-TELEFONE
+                    END-READ
+               WHEN OTHER
+                    READ CLIENTES
+                         AT END
+                            MOVE 'F' TO FS-CLIENTES
+                         NOT AT END
+                            MOVE REG-CODIGO   TO ATU-CODIGO
+                            MOVE REG-NOME     TO ATU-NOME
+                            MOVE REG-EMAIL    TO ATU-EMAIL
+                            MOVE REG-TELEFONE TO ATU-TELEFONE
+                    END-READ
+            END-EVALUATE.
+
+       0200-PROCESSAR.
+                 ADD 1 TO WRK-LIDOS
+                 PERFORM 0220-VALIDAR-REGISTRO
+                 IF REG-VALIDO
+                    IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS
+                       OR WRK-PAGINA = 0
+                       PERFORM 0210-IMPRIMIR-CABECALHO
+                    END-IF
+                    MOVE ATU-CODIGO   TO DET-CODIGO
+                    MOVE ATU-NOME     TO DET-NOME
+                    MOVE ATU-EMAIL    TO DET-EMAIL
+                    MOVE ATU-TELEFONE TO DET-TELEFONE
+                    WRITE REG-RELATORIO FROM LIN-DETALHE
+                          AFTER ADVANCING 1 LINE
+                    ADD 1 TO WRK-LINHAS-PAG
+                    PERFORM 0250-CLASSIFICAR-CONTATO
+                    MOVE ATU-CODIGO TO WRK-ULT-CODIGO
+                 ELSE
+                    ADD 1 TO WRK-REJEITADOS
+                 END-IF
+                 PERFORM 0260-GERAR-EXTRATO-MKT
+                 IF MODO-SEQUENCIAL
+                    DIVIDE WRK-LIDOS BY WRK-INTERVALO-CKPT
+                           GIVING WRK-QUOCIENTE-CKPT
+                           REMAINDER WRK-RESTO-CKPT
+                    IF WRK-RESTO-CKPT = 0
+                       PERFORM 0240-GRAVAR-CHECKPOINT
+                    END-IF
+                 END-IF.
+            PERFORM 0130-LER-PROXIMO.
+
+       0210-IMPRIMIR-CABECALHO.
+            ADD 1 TO WRK-PAGINA.
+            MOVE WRK-DATA-RELATORIO TO LIN-TIT-DATA.
+            MOVE WRK-PAGINA         TO LIN-TIT-PAGINA.
+            IF WRK-PAGINA = 1
+               WRITE REG-RELATORIO FROM LIN-TITULO
+            ELSE
+               WRITE REG-RELATORIO FROM LIN-TITULO
+                     AFTER ADVANCING PAGE
+            END-IF.
+            WRITE REG-RELATORIO FROM LIN-CABECALHO
+                  AFTER ADVANCING 1 LINE.
+            MOVE 0 TO WRK-LINHAS-PAG.
+
+       0220-VALIDAR-REGISTRO.
+            MOVE 'S' TO WRK-REG-VALIDO.
+            MOVE SPACE TO EXC-MOTIVO.
+            MOVE 0 TO WRK-CONT-ARROBA.
+            INSPECT ATU-EMAIL TALLYING WRK-CONT-ARROBA FOR ALL '@'.
+            IF ATU-CODIGO NOT NUMERIC OR ATU-CODIGO = 0
+               MOVE 'N' TO WRK-REG-VALIDO
+               STRING 'CODIGO INVALIDO' DELIMITED BY SIZE
+                      INTO EXC-MOTIVO
+            END-IF.
+            IF ATU-EMAIL NOT = SPACE AND WRK-CONT-ARROBA = 0
+               MOVE 'N' TO WRK-REG-VALIDO
+               IF EXC-MOTIVO = SPACE
+                  STRING 'EMAIL INVALIDO' DELIMITED BY SIZE
+                         INTO EXC-MOTIVO
+               ELSE
+                  STRING 'CODIGO E EMAIL INVALIDOS' DELIMITED BY SIZE
+                         INTO EXC-MOTIVO
+               END-IF
+            END-IF.
+            IF MODO-SEQUENCIAL
+               AND ATU-CODIGO NUMERIC
+               AND WRK-ULT-CODIGO > 0
+               AND ATU-CODIGO <= WRK-ULT-CODIGO
+               MOVE 'N' TO WRK-REG-VALIDO
+               IF EXC-MOTIVO = SPACE
+                  STRING 'CODIGO DUPLICADO OU FORA DE SEQUENCIA'
+                         DELIMITED BY SIZE INTO EXC-MOTIVO
+               ELSE
+                  MOVE EXC-MOTIVO TO WRK-CAMPO-TRIM
+                  PERFORM 0265-CALCULAR-TAMANHO
+                  STRING WRK-CAMPO-TRIM(1:WRK-TAM-TRIM)
+                         DELIMITED BY SIZE
+                         ' / FORA DE SEQUENCIA'
+                         DELIMITED BY SIZE
+                         INTO EXC-MOTIVO
+               END-IF
+            END-IF.
+            IF REG-INVALIDO
+               MOVE ATU-CODIGO   TO EXC-CODIGO
+               MOVE ATU-NOME     TO EXC-NOME
+               MOVE ATU-EMAIL    TO EXC-EMAIL
+               MOVE ATU-TELEFONE TO EXC-TELEFONE
+               WRITE REG-EXCECAO FROM LIN-EXCECAO
+                     AFTER ADVANCING 1 LINE
+            END-IF.
+
+       0240-GRAVAR-CHECKPOINT.
+            MOVE ATU-CODIGO TO CKPT-ULT-CODIGO.
+            MOVE WRK-LIDOS  TO CKPT-QTD-LIDOS.
+            OPEN OUTPUT CKPTCLI.
+            WRITE REG-CKPTCLI.
+            CLOSE CKPTCLI.
+
+       0250-CLASSIFICAR-CONTATO.
+            IF ATU-EMAIL = SPACE OR ATU-TELEFONE = SPACE
+               MOVE ATU-CODIGO   TO PEN-CODIGO
+               MOVE ATU-NOME     TO PEN-NOME
+               MOVE ATU-EMAIL    TO PEN-EMAIL
+               MOVE ATU-TELEFONE TO PEN-TELEFONE
+               WRITE REG-PENDENTES
+            ELSE
+               MOVE ATU-CODIGO   TO ATV-CODIGO
+               MOVE ATU-NOME     TO ATV-NOME
+               MOVE ATU-EMAIL    TO ATV-EMAIL
+               MOVE ATU-TELEFONE TO ATV-TELEFONE
+               WRITE REG-ATIVOS
+            END-IF.
+
+       0260-GERAR-EXTRATO-MKT.
+            MOVE SPACE TO REG-MKTEXTR.
+            MOVE 1 TO WRK-PONTEIRO-MKT.
+            STRING ATU-CODIGO    DELIMITED BY SIZE
+                   '|'           DELIMITED BY SIZE
+                   INTO REG-MKTEXTR
+                   POINTER WRK-PONTEIRO-MKT
+            END-STRING.
+            MOVE ATU-NOME TO WRK-CAMPO-TRIM.
+            PERFORM 0265-CALCULAR-TAMANHO.
+            STRING WRK-CAMPO-TRIM(1:WRK-TAM-TRIM) DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   INTO REG-MKTEXTR
+                   POINTER WRK-PONTEIRO-MKT
+            END-STRING.
+            MOVE ATU-EMAIL TO WRK-CAMPO-TRIM.
+            PERFORM 0265-CALCULAR-TAMANHO.
+            STRING WRK-CAMPO-TRIM(1:WRK-TAM-TRIM) DELIMITED BY SIZE
+                   INTO REG-MKTEXTR
+                   POINTER WRK-PONTEIRO-MKT
+            END-STRING.
+            WRITE REG-MKTEXTR.
+
+       0265-CALCULAR-TAMANHO.
+            MOVE 40 TO WRK-TAM-TRIM.
+            PERFORM 0266-RECUAR-TAMANHO
+               UNTIL WRK-TAM-TRIM = 1
+                  OR WRK-CAMPO-TRIM(WRK-TAM-TRIM:1) NOT = SPACE.
+
+       0266-RECUAR-TAMANHO.
+            SUBTRACT 1 FROM WRK-TAM-TRIM.
+
+       0300-FINALIZAR.
+            IF MODO-ALFABETICO
+               CLOSE WRKORD
+            ELSE
+               CLOSE CLIENTES
+               PERFORM 0320-LIMPAR-CHECKPOINT
+            END-IF.
+            CLOSE RELATORIO.
+            CLOSE EXCECOES.
+            CLOSE ATIVOS.
+            CLOSE PENDENTES.
+            CLOSE MKTEXTR.
+            DISPLAY 'REGISTROS LIDOS.... ' WRK-LIDOS.
+            DISPLAY 'REGISTROS REJEITADOS ' WRK-REJEITADOS.
+            IF CTRLE-LIDO
+               DISPLAY 'TOTAL ESPERADO (CONTROLE) ' WRK-QTD-ESPERADA
+               IF WRK-LIDOS NOT = WRK-QTD-ESPERADA
+                  DISPLAY
+                     '*** DIVERGENCIA ENTRE TOTAL LIDO E ESPERADO ***'
+               ELSE
+                  DISPLAY 'TOTAL LIDO CONFERE COM O CONTROLE'
+               END-IF
+            END-IF.
+            PERFORM 0310-GRAVAR-TRILHA-AUDITORIA.
+
+       0310-GRAVAR-TRILHA-AUDITORIA.
+            ACCEPT WRK-HORA-SISTEMA FROM TIME.
+            STRING WRK-HORA-HH ':'
+                   WRK-HORA-MM ':'
+                   WRK-HORA-SS
+                   DELIMITED BY SIZE INTO WRK-HORA-AUDITORIA.
+            OPEN EXTEND AUDITCLI.
+            MOVE WRK-DATA-RELATORIO  TO AUD-DATA.
+            MOVE WRK-HORA-AUDITORIA  TO AUD-HORA.
+            MOVE WRK-LIDOS           TO AUD-QTD-LIDOS.
+            MOVE WRK-FS-CLIENTES     TO AUD-STATUS-CLIENTES.
+            WRITE REG-AUDITCLI.
+            CLOSE AUDITCLI.
+
+       0320-LIMPAR-CHECKPOINT.
+            OPEN OUTPUT CKPTCLI.
+            CLOSE CKPTCLI.
